@@ -0,0 +1,174 @@
+      ******************************************************************
+      * Author: GABRIELA B
+      * Date-Written: 17/11/2023
+      * Date-Compiled:
+      * Installation: SHOP BATCH LIBRARY
+      * Purpose: LEAP-YEAR RANGE REPORT - READS A START AND END YEAR
+      *          FROM A CONTROL CARD, RUNS THE LEAP-YEAR TEST ACROSS
+      *          THE WHOLE RANGE, AND WRITES A REPORT LISTING EVERY
+      *          LEAP YEAR FOUND PLUS THE TOTAL COUNT.
+      * Tectonics: cobc
+      *
+      * Modification history
+      *   17/11/2023  GB   Original program.
+      *   19/11/2023  GB   RANGECTL open/read status was declared but
+      *                     never checked - a missing or non-numeric
+      *                     control card fell through as if year 0000
+      *                     were a real range.  Now checked and the run
+      *                     is stopped with a message instead.
+      *   20/11/2023  GB   RANGECTL now carries an optional Julian-rule
+      *                     switch (CTL-MODO-JULIANO) so a range that
+      *                     dips before the 1582 cutover can be checked
+      *                     under the plain Julian rule instead of
+      *                     always running the modern Gregorian test
+      *                     against historical years.  A blank switch
+      *                     (old-format RANGECTL cards) behaves exactly
+      *                     as before.
+      *   20/11/2023  GB   RANGECTL validation checked that the two
+      *                     years were numeric but never rejected zero
+      *                     or a pre-1582 year with the Julian switch
+      *                     off, so a card like 00000000N quietly ran
+      *                     year 0000 through the leap-year test and a
+      *                     card spanning, say, 1578-1580 with the
+      *                     switch off quietly ran those years through
+      *                     the modern rule instead of being rejected.
+      *                     Now rejected with a message, the same as
+      *                     the online program and ANOBBATC already do.
+      ******************************************************************
+       IDENTIFICATION     DIVISION.
+       PROGRAM-ID. ANOBRANG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RANGE-CTL ASSIGN TO "RANGECTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT RANGE-OUT ASSIGN TO "RANGEOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RANGE-CTL.
+       01  RANGE-CTL-REC.
+           05  CTL-ANO-INICIAL     PIC X(04).
+           05  CTL-ANO-FINAL       PIC X(04).
+           05  CTL-MODO-JULIANO    PIC X(01).
+           05  FILLER              PIC X(71).
+       FD  RANGE-OUT.
+       01  RANGE-OUT-REC           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           01  WS-CTL-STATUS       PIC X(02) VALUE "00".
+           01  WS-OUT-STATUS       PIC X(02) VALUE "00".
+           01  WS-ANO-INICIAL      PIC 9(4).
+           01  WS-ANO-FINAL        PIC 9(4).
+           01  WS-ANO-ATUAL        PIC 9(4).
+           01  WS-MODO-JULIANO     PIC X(01) VALUE "N".
+           01  WS-TOTAL-BISSEXTOS  PIC 9(04) VALUE ZEROS.
+           01  WS-LINHA            PIC X(80).
+           COPY AUDITPARM.
+           COPY LEAPPARM.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA THRU 1000-EXIT.
+           PERFORM 2000-VARRE-FAIXA THRU 2000-EXIT
+               VARYING WS-ANO-ATUAL FROM WS-ANO-INICIAL BY 1
+               UNTIL WS-ANO-ATUAL > WS-ANO-FINAL.
+           PERFORM 7000-FINALIZA THRU 7000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZA - READS THE START/END YEAR CONTROL CARD AND
+      *     OPENS THE REPORT FILE.
+      ******************************************************************
+       1000-INICIALIZA.
+           OPEN INPUT RANGE-CTL.
+           IF WS-CTL-STATUS NOT = "00"
+              DISPLAY "ANOBRANG - RANGECTL NAO ENCONTRADO OU INVALIDO"
+              STOP RUN
+           END-IF.
+
+           READ RANGE-CTL
+               AT END
+                  DISPLAY "ANOBRANG - RANGECTL VAZIO"
+                  STOP RUN
+           END-READ.
+
+           IF CTL-ANO-INICIAL IS NOT NUMERIC
+                 OR CTL-ANO-FINAL IS NOT NUMERIC
+              DISPLAY "ANOBRANG - RANGECTL CONTEM ANO INVALIDO"
+              STOP RUN
+           END-IF.
+
+           MOVE CTL-ANO-INICIAL TO WS-ANO-INICIAL.
+           MOVE CTL-ANO-FINAL   TO WS-ANO-FINAL.
+           IF CTL-MODO-JULIANO = "S" OR CTL-MODO-JULIANO = "s"
+              MOVE "S" TO WS-MODO-JULIANO
+           ELSE
+              MOVE "N" TO WS-MODO-JULIANO
+           END-IF.
+
+           IF WS-ANO-INICIAL = ZEROS OR WS-ANO-FINAL = ZEROS
+              DISPLAY "ANOBRANG - RANGECTL CONTEM ANO INVALIDO"
+              STOP RUN
+           END-IF.
+
+           IF WS-MODO-JULIANO NOT = "S"
+                 AND (WS-ANO-INICIAL < 1582 OR WS-ANO-FINAL < 1582)
+              DISPLAY "ANOBRANG - RANGECTL CONTEM ANO ANTERIOR A 1582 "
+                  "SEM A CHAVE DA REGRA JULIANA"
+              STOP RUN
+           END-IF.
+
+           CLOSE RANGE-CTL.
+
+           OPEN OUTPUT RANGE-OUT.
+           MOVE SPACES TO WS-LINHA.
+           STRING "LEAP YEARS FROM " WS-ANO-INICIAL " TO "
+               WS-ANO-FINAL DELIMITED BY SIZE INTO WS-LINHA.
+           WRITE RANGE-OUT-REC FROM WS-LINHA.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-VARRE-FAIXA - CHECKS ONE YEAR IN THE RANGE AND LISTS IT
+      *     WHEN IT IS A LEAP YEAR.
+      ******************************************************************
+       2000-VARRE-FAIXA.
+           MOVE WS-ANO-ATUAL     TO LC-ANO.
+           MOVE WS-MODO-JULIANO  TO LC-MODO-JULIANO.
+           CALL "LEAPCHK" USING LEAPCHK-PARM.
+
+           IF LC-EH-BISSEXTO
+              ADD 1 TO WS-TOTAL-BISSEXTOS
+              MOVE SPACES TO WS-LINHA
+              STRING WS-ANO-ATUAL " - ANO BISSEXTO"
+                  DELIMITED BY SIZE INTO WS-LINHA
+              WRITE RANGE-OUT-REC FROM WS-LINHA
+           END-IF.
+
+           MOVE WS-ANO-ATUAL   TO ALP-ANO.
+           MOVE LC-RESULTADO   TO ALP-RESULTADO.
+           MOVE "ANOBRANG"     TO ALP-PROGRAMA.
+           CALL "AUDITLOG" USING AUDITLOG-PARM.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7000-FINALIZA - WRITES THE TOTAL LINE AND CLOSES THE REPORT.
+      ******************************************************************
+       7000-FINALIZA.
+           MOVE SPACES TO WS-LINHA.
+           STRING "TOTAL DE ANOS BISSEXTOS: " WS-TOTAL-BISSEXTOS
+               DELIMITED BY SIZE INTO WS-LINHA.
+           WRITE RANGE-OUT-REC FROM WS-LINHA.
+           CLOSE RANGE-OUT.
+       7000-EXIT.
+           EXIT.
+
+       END PROGRAM ANOBRANG.
