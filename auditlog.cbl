@@ -0,0 +1,60 @@
+      ******************************************************************
+      * Author: GABRIELA B
+      * Date-Written: 15/11/2023
+      * Date-Compiled:
+      * Installation: SHOP BATCH LIBRARY
+      * Purpose: CALLABLE AUDIT-TRAIL WRITER - APPENDS ONE RECORD TO
+      *          THE SHARED ANO-BISSEXTO AUDIT FILE FOR EVERY YEAR
+      *          CHECKED, NO MATTER WHICH PROGRAM DID THE CHECKING,
+      *          SO A VERDICT CAN STILL BE JUSTIFIED WEEKS LATER.
+      * Tectonics: cobc
+      *
+      * Modification history
+      *   15/11/2023  GB   Original subprogram.
+      *   20/11/2023  GB   The 0000-MAINLINE banner was only a comment
+      *                     - the mainline statements ran unnamed
+      *                     directly under PROCEDURE DIVISION.  Given a
+      *                     real 0000-MAINLINE paragraph to match the
+      *                     PERFORM-THRU convention every other program
+      *                     in the suite uses.
+      ******************************************************************
+       IDENTIFICATION     DIVISION.
+       PROGRAM-ID. AUDITLOG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+           COPY AUDITREC.
+       WORKING-STORAGE SECTION.
+           01  WS-AUDIT-STATUS     PIC X(02) VALUE "00".
+       LINKAGE SECTION.
+           COPY AUDITPARM.
+       PROCEDURE DIVISION USING AUDITLOG-PARM.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+              OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           MOVE SPACES          TO AUDIT-REC.
+           MOVE ALP-ANO         TO AUD-ANO.
+           MOVE ALP-RESULTADO   TO AUD-RESULTADO.
+           MOVE ALP-PROGRAMA    TO AUD-PROGRAMA.
+           MOVE FUNCTION CURRENT-DATE (1:8)  TO AUD-DATA.
+           MOVE FUNCTION CURRENT-DATE (9:8)  TO AUD-HORA.
+
+           WRITE AUDIT-REC.
+
+           CLOSE AUDIT-FILE.
+
+           GOBACK.
+       END PROGRAM AUDITLOG.
