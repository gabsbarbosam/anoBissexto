@@ -0,0 +1,102 @@
+      ******************************************************************
+      * Author: GABRIELA B
+      * Date-Written: 15/11/2023
+      * Date-Compiled:
+      * Installation: SHOP BATCH LIBRARY
+      * Purpose: CALLABLE LEAP-YEAR RULE - GIVEN A YEAR, RETURNS
+      *          WHETHER IT IS A LEAP YEAR, OPTIONALLY USING THE
+      *          PLAIN JULIAN RULE FOR YEARS BEFORE THE 1582
+      *          GREGORIAN CUTOVER, AND ALWAYS RETURNS THE MOD 4,
+      *          MOD 100 AND MOD 400 REMAINDERS SO A CALLER CAN
+      *          SHOW ITS WORK.
+      * Tectonics: cobc
+      *
+      * Modification history
+      *   15/11/2023  GB   Original subprogram, factored out of the
+      *                     inline rule in ANO-BISSEXTO so every job
+      *                     in the shop shares one implementation.
+      *   20/11/2023  GB   The 0000-MAINLINE banner was only a comment
+      *                     - the mainline statements ran unnamed
+      *                     directly under PROCEDURE DIVISION.  Given a
+      *                     real 0000-MAINLINE paragraph to match the
+      *                     PERFORM-THRU convention every other program
+      *                     in the suite uses.
+      *   20/11/2023  GB   2000-REGRA-JULIANA was zeroing LC-R2/LC-R3
+      *                     after 1000-CALCULA-RESTOS had already
+      *                     computed their real values, so a caller
+      *                     running diagnostic mode under the Julian
+      *                     switch was shown a fabricated 000 instead
+      *                     of the actual MOD 100 / MOD 400 remainder.
+      *                     LC-R2/LC-R3 now always carry the genuine
+      *                     computed remainders; a caller that wants to
+      *                     flag them as not driving the Julian verdict
+      *                     does that in its own display logic.
+      ******************************************************************
+       IDENTIFICATION     DIVISION.
+       PROGRAM-ID. LEAPCHK.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01  WS-CUTOVER          PIC 9(4) VALUE 1582.
+       LINKAGE SECTION.
+           COPY LEAPPARM.
+       PROCEDURE DIVISION USING LEAPCHK-PARM.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-CALCULA-RESTOS THRU 1000-EXIT.
+
+           IF LC-ANO < WS-CUTOVER AND LC-JULIANO-SIM
+              PERFORM 2000-REGRA-JULIANA THRU 2000-EXIT
+           ELSE
+              PERFORM 3000-REGRA-GREGORIANA THRU 3000-EXIT
+           END-IF.
+
+           GOBACK.
+
+      ******************************************************************
+      * 1000-CALCULA-RESTOS - POPULATES LC-R1/LC-R2/LC-R3 WITH THE
+      *     MOD 4, MOD 100 AND MOD 400 REMAINDERS SO A CALLER CAN
+      *     DISPLAY THE WORK BEHIND THE VERDICT.
+      ******************************************************************
+       1000-CALCULA-RESTOS.
+           MOVE FUNCTION MOD ( LC-ANO, 4 )   TO LC-R1.
+           MOVE FUNCTION MOD ( LC-ANO, 100 ) TO LC-R2.
+           MOVE FUNCTION MOD ( LC-ANO, 400 ) TO LC-R3.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-REGRA-JULIANA - PRE-1582 HISTORICAL RULE: DIVISIBLE BY 4,
+      *     FULL STOP.  LC-R2 AND LC-R3 ARE NOT WHAT DRIVES THE VERDICT
+      *     UNDER THIS RULE, BUT 1000-CALCULA-RESTOS HAS ALREADY SET
+      *     THEM TO THE GENUINE REMAINDERS AND THEY ARE LEFT ALONE -
+      *     A CALLER SHOWING ITS WORK IN DIAGNOSTIC MODE STILL NEEDS
+      *     THE REAL NUMBERS, NOT A FABRICATED ZERO.
+      ******************************************************************
+       2000-REGRA-JULIANA.
+           IF LC-R1 = 0
+              MOVE "S" TO LC-RESULTADO
+           ELSE
+              MOVE "N" TO LC-RESULTADO
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-REGRA-GREGORIANA - MODERN RULE IN FORCE SINCE 1582:
+      *     DIVISIBLE BY 4 AND NOT BY 100, UNLESS ALSO DIVISIBLE BY
+      *     400.
+      ******************************************************************
+       3000-REGRA-GREGORIANA.
+           IF LC-R1 = 0 AND LC-R2 > 0
+              OR LC-R3 = 0
+              MOVE "S" TO LC-RESULTADO
+           ELSE
+              MOVE "N" TO LC-RESULTADO
+           END-IF.
+       3000-EXIT.
+           EXIT.
+       END PROGRAM LEAPCHK.
