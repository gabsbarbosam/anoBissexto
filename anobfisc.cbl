@@ -0,0 +1,183 @@
+      ******************************************************************
+      * Author: GABRIELA B
+      * Date-Written: 18/11/2023
+      * Date-Compiled:
+      * Installation: SHOP BATCH LIBRARY
+      * Purpose: FISCAL CALENDAR REPORT - READS A START AND END YEAR
+      *          FROM A CONTROL CARD AND PRINTS, FOR EACH YEAR IN THE
+      *          SPAN, THE LEAP-YEAR VERDICT, THE RESULTING FEBRUARY
+      *          DAY COUNT AND THE TOTAL DAYS IN THE YEAR - A TABLE
+      *          READY TO HAND TO WHOEVER IS BUILDING NEXT YEAR'S
+      *          PROCESSING CALENDAR.
+      * Tectonics: cobc
+      *
+      * Modification history
+      *   18/11/2023  GB   Original program.
+      *   19/11/2023  GB   FISCALCTL open/read status was declared but
+      *                     never checked - a missing or non-numeric
+      *                     control card fell through as if year 0000
+      *                     were a real leap year.  Now checked and the
+      *                     run is stopped with a message instead.
+      *   19/11/2023  GB   Report header was a hand-typed literal that
+      *                     didn't line up with the columns the detail
+      *                     line actually produces.  Header and detail
+      *                     are now built from the same field widths so
+      *                     the columns line up.
+      *   20/11/2023  GB   FISCALCTL now carries an optional Julian-rule
+      *                     switch (CTL-MODO-JULIANO) so a span that
+      *                     dips before the 1582 cutover can be checked
+      *                     under the plain Julian rule instead of
+      *                     always running the modern Gregorian test
+      *                     against historical years.  A blank switch
+      *                     (old-format FISCALCTL cards) behaves exactly
+      *                     as before.
+      *   20/11/2023  GB   FISCALCTL validation checked that the two
+      *                     years were numeric but never rejected zero
+      *                     or a pre-1582 year with the Julian switch
+      *                     off, so a card like 00000000N quietly ran
+      *                     year 0000 through the leap-year test and a
+      *                     span reaching back of 1582 with the switch
+      *                     off quietly ran those years through the
+      *                     modern rule instead of being rejected. Now
+      *                     rejected with a message, the same as the
+      *                     online program and ANOBBATC already do.
+      ******************************************************************
+       IDENTIFICATION     DIVISION.
+       PROGRAM-ID. ANOBFISC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FISCAL-CTL ASSIGN TO "FISCALCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT FISCAL-OUT ASSIGN TO "FISCALOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FISCAL-CTL.
+       01  FISCAL-CTL-REC.
+           05  CTL-ANO-INICIAL     PIC X(04).
+           05  CTL-ANO-FINAL       PIC X(04).
+           05  CTL-MODO-JULIANO    PIC X(01).
+           05  FILLER              PIC X(71).
+       FD  FISCAL-OUT.
+       01  FISCAL-OUT-REC          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           01  WS-CTL-STATUS       PIC X(02) VALUE "00".
+           01  WS-OUT-STATUS       PIC X(02) VALUE "00".
+           01  WS-ANO-INICIAL      PIC 9(4).
+           01  WS-ANO-FINAL        PIC 9(4).
+           01  WS-ANO-ATUAL        PIC 9(4).
+           01  WS-MODO-JULIANO     PIC X(01) VALUE "N".
+           01  WS-DIAS-FEVEREIRO   PIC ZZ9.
+           01  WS-DIAS-ANO         PIC ZZZZ9.
+           01  WS-VERDICT-TELA     PIC X(20).
+           01  WS-LINHA            PIC X(80).
+           01  WS-CAB-ANO          PIC X(04) VALUE "ANO".
+           01  WS-CAB-VERDICT      PIC X(20) VALUE "VERDICT".
+           01  WS-CAB-FEV          PIC X(03) VALUE "FEV".
+           01  WS-CAB-TOTAL        PIC X(05) VALUE "TOTAL".
+           COPY AUDITPARM.
+           COPY LEAPPARM.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA THRU 1000-EXIT.
+           PERFORM 2000-IMPRIME-ANO THRU 2000-EXIT
+               VARYING WS-ANO-ATUAL FROM WS-ANO-INICIAL BY 1
+               UNTIL WS-ANO-ATUAL > WS-ANO-FINAL.
+           CLOSE FISCAL-OUT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZA - READS THE START/END YEAR CONTROL CARD AND
+      *     WRITES THE REPORT HEADING.
+      ******************************************************************
+       1000-INICIALIZA.
+           OPEN INPUT FISCAL-CTL.
+           IF WS-CTL-STATUS NOT = "00"
+              DISPLAY "ANOBFISC - FISCALCTL NAO ENCONTRADO OU INVALIDO"
+              STOP RUN
+           END-IF.
+
+           READ FISCAL-CTL
+               AT END
+                  DISPLAY "ANOBFISC - FISCALCTL VAZIO"
+                  STOP RUN
+           END-READ.
+
+           IF CTL-ANO-INICIAL IS NOT NUMERIC
+                 OR CTL-ANO-FINAL IS NOT NUMERIC
+              DISPLAY "ANOBFISC - FISCALCTL CONTEM ANO INVALIDO"
+              STOP RUN
+           END-IF.
+
+           MOVE CTL-ANO-INICIAL TO WS-ANO-INICIAL.
+           MOVE CTL-ANO-FINAL   TO WS-ANO-FINAL.
+           IF CTL-MODO-JULIANO = "S" OR CTL-MODO-JULIANO = "s"
+              MOVE "S" TO WS-MODO-JULIANO
+           ELSE
+              MOVE "N" TO WS-MODO-JULIANO
+           END-IF.
+
+           IF WS-ANO-INICIAL = ZEROS OR WS-ANO-FINAL = ZEROS
+              DISPLAY "ANOBFISC - FISCALCTL CONTEM ANO INVALIDO"
+              STOP RUN
+           END-IF.
+
+           IF WS-MODO-JULIANO NOT = "S"
+                 AND (WS-ANO-INICIAL < 1582 OR WS-ANO-FINAL < 1582)
+              DISPLAY "ANOBFISC - FISCALCTL CONTEM ANO ANTERIOR A 1582 "
+                  "SEM A CHAVE DA REGRA JULIANA"
+              STOP RUN
+           END-IF.
+
+           CLOSE FISCAL-CTL.
+
+           OPEN OUTPUT FISCAL-OUT.
+           MOVE SPACES TO WS-LINHA.
+           STRING WS-CAB-ANO "  " WS-CAB-VERDICT "  " WS-CAB-FEV "  "
+               WS-CAB-TOTAL DELIMITED BY SIZE INTO WS-LINHA.
+           WRITE FISCAL-OUT-REC FROM WS-LINHA.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-IMPRIME-ANO - WORKS OUT THE VERDICT, FEBRUARY DAY COUNT
+      *     AND TOTAL DAYS FOR ONE YEAR AND WRITES THE REPORT LINE.
+      ******************************************************************
+       2000-IMPRIME-ANO.
+           MOVE WS-ANO-ATUAL     TO LC-ANO.
+           MOVE WS-MODO-JULIANO  TO LC-MODO-JULIANO.
+           CALL "LEAPCHK" USING LEAPCHK-PARM.
+
+           IF LC-EH-BISSEXTO
+              MOVE "ANO BISSEXTO"       TO WS-VERDICT-TELA
+              MOVE 29                  TO WS-DIAS-FEVEREIRO
+              MOVE 366                 TO WS-DIAS-ANO
+           ELSE
+              MOVE "ANO NAO BISSEXTO"   TO WS-VERDICT-TELA
+              MOVE 28                  TO WS-DIAS-FEVEREIRO
+              MOVE 365                 TO WS-DIAS-ANO
+           END-IF.
+
+           MOVE SPACES TO WS-LINHA.
+           STRING WS-ANO-ATUAL "  " WS-VERDICT-TELA "  "
+               WS-DIAS-FEVEREIRO "  " WS-DIAS-ANO
+               DELIMITED BY SIZE INTO WS-LINHA.
+           WRITE FISCAL-OUT-REC FROM WS-LINHA.
+
+           MOVE WS-ANO-ATUAL   TO ALP-ANO.
+           MOVE LC-RESULTADO   TO ALP-RESULTADO.
+           MOVE "ANOBFISC"     TO ALP-PROGRAMA.
+           CALL "AUDITLOG" USING AUDITLOG-PARM.
+       2000-EXIT.
+           EXIT.
+
+       END PROGRAM ANOBFISC.
