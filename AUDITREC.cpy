@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Copybook:    AUDITREC
+      * Author:      GABRIELA B
+      * Date:        15/11/2023
+      * Purpose:     Record layout for the ANO-BISSEXTO audit trail.
+      *              One record is written for every year checked by
+      *              any program in the suite (online or batch), so a
+      *              decision made weeks ago can still be reconstructed.
+      *
+      * Modification history
+      *   15/11/2023  GB   Original copybook.
+      *   20/11/2023  GB   Widened AUD-PROGRAMA from X(08) to X(12) -
+      *                     PROGRAM-ID ANO-BISSEXTO alone is 12
+      *                     characters, so the audit trail could not
+      *                     record the real program name it ran under.
+      *                     FILLER shrunk by 4 bytes to hold the record
+      *                     length steady.
+      ******************************************************************
+       01  AUDIT-REC.
+           05  AUD-ANO             PIC 9(4).
+           05  AUD-RESULTADO       PIC X(01).
+               88  AUD-EH-BISSEXTO       VALUE "S".
+               88  AUD-NAO-EH-BISSEXTO   VALUE "N".
+           05  AUD-PROGRAMA        PIC X(12).
+           05  AUD-TIMESTAMP.
+               10  AUD-DATA        PIC 9(08).
+               10  AUD-HORA        PIC 9(08).
+           05  FILLER              PIC X(06) VALUE SPACES.
