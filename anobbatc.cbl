@@ -0,0 +1,354 @@
+      ******************************************************************
+      * Author: GABRIELA B
+      * Date-Written: 16/11/2023
+      * Date-Compiled:
+      * Installation: SHOP BATCH LIBRARY
+      * Purpose: BATCH LEAP-YEAR CHECK - READS A SEQUENTIAL FILE OF
+      *          YEARS, ONE PER RECORD, AND WRITES A REPORT FILE
+      *          WITH THE YEAR AND ITS BISSEXTO/NAO-BISSEXTO VERDICT
+      *          FOR EACH.  CHECKPOINTS ITS PROGRESS SO A RESTART
+      *          AFTER AN ABEND PICKS UP WHERE THE LAST RUN LEFT OFF
+      *          INSTEAD OF REPROCESSING RECORDS ALREADY REPORTED.
+      * Tectonics: cobc
+      *
+      * Modification history
+      *   16/11/2023  GB   Original program.
+      *   16/11/2023  GB   Added checkpoint/restart support so a long
+      *                     run can resume after the last record it
+      *                     successfully processed.
+      *   19/11/2023  GB   Restart was re-appending to whatever report
+      *                     lines were already sitting in ANOSOUT past
+      *                     the last checkpoint, double-reporting any
+      *                     record processed between the last checkpoint
+      *                     and an abend.  Restart now rebuilds ANOSOUT
+      *                     back to exactly the checkpointed record
+      *                     count before it resumes appending.
+      *   20/11/2023  GB   Neither ANOSIN's open status nor ANOSOUT's/
+      *                     ANOSOUT.OLD's open statuses were ever
+      *                     checked, so a missing ANOSIN spun forever
+      *                     re-reading a file that never opened, and a
+      *                     failed rebuild of ANOSOUT on restart (e.g.
+      *                     ANOSOUT itself missing while ANOSCKPT still
+      *                     shows prior progress) silently produced an
+      *                     empty report instead of failing.  All opens
+      *                     are now checked and any failure stops the
+      *                     run with a message instead of hanging or
+      *                     losing records silently.
+      *   20/11/2023  GB   ANOSIN records now carry an optional Julian-
+      *                     rule flag in column 5 (IN-JULIANO), so an
+      *                     archive-reconciliation extract can mix
+      *                     modern years with pre-1582 historical years
+      *                     needing the plain Julian rule added for
+      *                     historical reconciliation - previously that
+      *                     switch only existed on the interactive
+      *                     screen and batch runs could not process
+      *                     pre-1582 years at all.  A blank flag (old-
+      *                     format ANOSIN records) behaves exactly as
+      *                     before.
+      ******************************************************************
+       IDENTIFICATION     DIVISION.
+       PROGRAM-ID. ANOBBATC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ANO-IN ASSIGN TO "ANOSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+           SELECT ANO-OUT ASSIGN TO "ANOSOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT ANO-OUT-VELHO ASSIGN TO "ANOSOUT.OLD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OLD-STATUS.
+           SELECT ANO-CKPT ASSIGN TO "ANOSCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ANO-IN.
+       01  ANO-IN-REC.
+           05  IN-ANO              PIC X(04).
+           05  IN-JULIANO          PIC X(01).
+           05  FILLER              PIC X(75).
+       FD  ANO-OUT.
+       01  ANO-OUT-REC             PIC X(80).
+       FD  ANO-OUT-VELHO.
+       01  ANO-OUT-VELHO-REC       PIC X(80).
+       FD  ANO-CKPT.
+       01  ANO-CKPT-REC            PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+           01  WS-IN-STATUS        PIC X(02) VALUE "00".
+           01  WS-OUT-STATUS       PIC X(02) VALUE "00".
+           01  WS-OLD-STATUS       PIC X(02) VALUE "00".
+           01  WS-CKPT-STATUS      PIC X(02) VALUE "00".
+           01  WS-EOF              PIC X(01) VALUE "N".
+           01  WS-ANO              PIC 9(4).
+           01  WS-ANO-VALIDO       PIC X(01) VALUE "N".
+               88  ANO-EH-VALIDO         VALUE "S".
+           01  WS-REC-LIDOS        PIC 9(08) VALUE ZEROS.
+           01  WS-REC-PROCESSADOS  PIC 9(08) VALUE ZEROS.
+           01  WS-ULTIMO-CKPT      PIC 9(08) VALUE ZEROS.
+           01  WS-CKPT-CONTADOR    PIC 9(08) VALUE ZEROS.
+           01  WS-CKPT-INTERVALO   PIC 9(08) VALUE 50.
+           01  WS-LINHA-RESULTADO  PIC X(80) VALUE SPACES.
+           01  WS-NOME-SAIDA       PIC X(20) VALUE "ANOSOUT".
+           01  WS-NOME-SAIDA-VELHA PIC X(20) VALUE "ANOSOUT.OLD".
+           01  WS-STATUS-RENOMEIA  PIC 9(9) COMP-5 VALUE ZEROS.
+           COPY AUDITPARM.
+           COPY LEAPPARM.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA THRU 1000-EXIT.
+           PERFORM 2000-PROCESSA-UM-REGISTRO THRU 2000-EXIT
+               UNTIL WS-EOF = "S".
+           PERFORM 8000-FINALIZA THRU 8000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZA - OPENS THE INPUT AND REPORT FILES AND SKIPS
+      *     OVER WHATEVER RECORDS A PRIOR RUN ALREADY REPORTED, PER
+      *     THE CHECKPOINT FILE.
+      ******************************************************************
+       1000-INICIALIZA.
+           PERFORM 1100-LE-CHECKPOINT THRU 1100-EXIT.
+
+           OPEN INPUT ANO-IN.
+           IF WS-IN-STATUS NOT = "00"
+              DISPLAY "ANOBBATC - ANOSIN NAO ENCONTRADO OU INVALIDO"
+              STOP RUN
+           END-IF.
+
+           IF WS-ULTIMO-CKPT > ZEROS
+              PERFORM 1150-TRUNCA-SAIDA THRU 1150-EXIT
+              OPEN EXTEND ANO-OUT
+              IF WS-OUT-STATUS NOT = "00"
+                 DISPLAY "ANOBBATC - FALHA AO REABRIR ANOSOUT"
+                 STOP RUN
+              END-IF
+              PERFORM 1200-PULA-REGISTRO THRU 1200-EXIT
+                  WS-ULTIMO-CKPT TIMES
+           ELSE
+              OPEN OUTPUT ANO-OUT
+              IF WS-OUT-STATUS NOT = "00"
+                 DISPLAY "ANOBBATC - FALHA AO CRIAR ANOSOUT"
+                 STOP RUN
+              END-IF
+           END-IF.
+
+           MOVE WS-ULTIMO-CKPT TO WS-REC-LIDOS.
+           MOVE WS-ULTIMO-CKPT TO WS-REC-PROCESSADOS.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1150-TRUNCA-SAIDA - A PRIOR RUN MAY HAVE WRITTEN REPORT LINES
+      *     PAST THE LAST CHECKPOINT BEFORE IT ABENDED, SINCE THE
+      *     REPORT IS WRITTEN ONE RECORD AT A TIME BUT THE CHECKPOINT
+      *     IS ONLY REWRITTEN EVERY WS-CKPT-INTERVALO RECORDS.  BEFORE
+      *     RESUMING, RENAME THE EXISTING REPORT OUT OF THE WAY AND
+      *     COPY BACK ONLY THE FIRST WS-ULTIMO-CKPT LINES, SO THE
+      *     RESTART CANNOT DOUBLE-REPORT A RECORD THAT WAS NEVER
+      *     ACTUALLY CHECKPOINTED AS DONE.  IF ANOSOUT CANNOT BE FOUND
+      *     OR REOPENED, THAT MEANS THE RESTART CANNOT BE TRUSTED TO
+      *     PICK UP WHERE THE PRIOR RUN LEFT OFF, SO THE RUN STOPS
+      *     RATHER THAN SILENTLY STARTING A FRESH, INCOMPLETE REPORT.
+      ******************************************************************
+       1150-TRUNCA-SAIDA.
+           CALL "CBL_RENAME_FILE" USING WS-NOME-SAIDA
+               WS-NOME-SAIDA-VELHA RETURNING WS-STATUS-RENOMEIA.
+
+           IF WS-STATUS-RENOMEIA NOT = ZEROS
+              DISPLAY "ANOBBATC - RESTART: ANOSOUT NAO ENCONTRADO MAS "
+                  "ANOSCKPT INDICA REGISTROS JA PROCESSADOS"
+              STOP RUN
+           END-IF.
+
+           OPEN INPUT ANO-OUT-VELHO.
+           IF WS-OLD-STATUS NOT = "00"
+              DISPLAY "ANOBBATC - RESTART: FALHA AO ABRIR ANOSOUT.OLD"
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT ANO-OUT.
+           IF WS-OUT-STATUS NOT = "00"
+              DISPLAY "ANOBBATC - RESTART: FALHA AO RECRIAR ANOSOUT"
+              STOP RUN
+           END-IF.
+
+           PERFORM 1160-COPIA-LINHA THRU 1160-EXIT
+               WS-ULTIMO-CKPT TIMES.
+           CLOSE ANO-OUT-VELHO.
+           CLOSE ANO-OUT.
+           CALL "CBL_DELETE_FILE" USING WS-NOME-SAIDA-VELHA
+               RETURNING WS-STATUS-RENOMEIA.
+       1150-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1160-COPIA-LINHA - COPIES ONE REPORT LINE FROM THE RENAMED
+      *     PRIOR-RUN OUTPUT BACK INTO THE REBUILT ANOSOUT.
+      ******************************************************************
+       1160-COPIA-LINHA.
+           READ ANO-OUT-VELHO
+               AT END CONTINUE
+               NOT AT END
+                  WRITE ANO-OUT-REC FROM ANO-OUT-VELHO-REC
+           END-READ.
+       1160-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-LE-CHECKPOINT - READS HOW MANY RECORDS A PRIOR RUN HAD
+      *     ALREADY PROCESSED.  NO CHECKPOINT FILE MEANS START FROM
+      *     THE TOP.
+      ******************************************************************
+       1100-LE-CHECKPOINT.
+           MOVE ZEROS TO WS-ULTIMO-CKPT.
+           OPEN INPUT ANO-CKPT.
+           IF WS-CKPT-STATUS = "00"
+              READ ANO-CKPT INTO WS-ULTIMO-CKPT
+              CLOSE ANO-CKPT
+           ELSE
+              IF WS-CKPT-STATUS NOT = "35"
+                 CLOSE ANO-CKPT
+              END-IF
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1200-PULA-REGISTRO - SKIPS ONE INPUT RECORD THAT WAS ALREADY
+      *     REPORTED ON A PRIOR RUN.
+      ******************************************************************
+       1200-PULA-REGISTRO.
+           READ ANO-IN
+               AT END MOVE "S" TO WS-EOF
+           END-READ.
+       1200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESSA-UM-REGISTRO - READS ONE YEAR, VALIDATES IT,
+      *     RUNS THE LEAP-YEAR TEST, WRITES THE REPORT LINE AND THE
+      *     AUDIT ENTRY, AND CHECKPOINTS PROGRESS EVERY
+      *     WS-CKPT-INTERVALO RECORDS.
+      ******************************************************************
+       2000-PROCESSA-UM-REGISTRO.
+           READ ANO-IN
+               AT END MOVE "S" TO WS-EOF
+           END-READ.
+
+           IF WS-EOF NOT = "S"
+              ADD 1 TO WS-REC-LIDOS
+              MOVE SPACES TO WS-LINHA-RESULTADO
+              PERFORM 3000-VALIDA-ANO THRU 3000-EXIT
+              IF ANO-EH-VALIDO
+                 PERFORM 4000-VERIFICA-BISSEXTO THRU 4000-EXIT
+                 PERFORM 5000-REGISTRA-AUDITORIA THRU 5000-EXIT
+              ELSE
+                 STRING IN-ANO " - INFORME UM ANO VALIDO"
+                     DELIMITED BY SIZE INTO WS-LINHA-RESULTADO
+              END-IF
+              WRITE ANO-OUT-REC FROM WS-LINHA-RESULTADO
+              ADD 1 TO WS-REC-PROCESSADOS
+              ADD 1 TO WS-CKPT-CONTADOR
+              IF WS-CKPT-CONTADOR >= WS-CKPT-INTERVALO
+                 PERFORM 6000-GRAVA-CHECKPOINT THRU 6000-EXIT
+                 MOVE ZEROS TO WS-CKPT-CONTADOR
+              END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-VALIDA-ANO - SAME VALIDATION RULE AS THE ONLINE PROGRAM:
+      *     REJECTS BLANK, ZERO, NON-NUMERIC AND PRE-1582 YEARS UNLESS
+      *     THE RECORD'S OWN IN-JULIANO FLAG ASKS FOR THE JULIAN RULE.
+      ******************************************************************
+       3000-VALIDA-ANO.
+           MOVE "S" TO WS-ANO-VALIDO.
+           IF IN-ANO IS NOT NUMERIC
+              MOVE "N" TO WS-ANO-VALIDO
+           ELSE
+              MOVE IN-ANO TO WS-ANO
+              IF WS-ANO = ZEROS
+                 MOVE "N" TO WS-ANO-VALIDO
+              ELSE
+                 IF WS-ANO < 1582
+                    AND IN-JULIANO NOT = "S" AND IN-JULIANO NOT = "s"
+                    MOVE "N" TO WS-ANO-VALIDO
+                 END-IF
+              END-IF
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-VERIFICA-BISSEXTO - CALLS THE SHARED LEAP-YEAR RULE AND
+      *     BUILDS THE REPORT LINE FOR THIS YEAR.  THE JULIAN SWITCH
+      *     PASSED TO LEAPCHK COMES FROM THE RECORD'S OWN IN-JULIANO
+      *     FLAG, NOT A HARDCODED "N", SO A MIXED EXTRACT OF MODERN
+      *     AND PRE-1582 HISTORICAL YEARS PROCESSES CORRECTLY.
+      ******************************************************************
+       4000-VERIFICA-BISSEXTO.
+           MOVE WS-ANO TO LC-ANO.
+           IF IN-JULIANO = "S" OR IN-JULIANO = "s"
+              MOVE "S" TO LC-MODO-JULIANO
+           ELSE
+              MOVE "N" TO LC-MODO-JULIANO
+           END-IF.
+           CALL "LEAPCHK" USING LEAPCHK-PARM.
+
+           IF LC-EH-BISSEXTO
+              STRING WS-ANO " - ANO BISSEXTO" DELIMITED BY SIZE
+                  INTO WS-LINHA-RESULTADO
+           ELSE
+              STRING WS-ANO " - ANO NAO EH BISSEXTO" DELIMITED BY SIZE
+                  INTO WS-LINHA-RESULTADO
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-REGISTRA-AUDITORIA - APPENDS THIS CHECK TO THE SHARED
+      *     AUDIT TRAIL.
+      ******************************************************************
+       5000-REGISTRA-AUDITORIA.
+           MOVE WS-ANO         TO ALP-ANO.
+           MOVE LC-RESULTADO   TO ALP-RESULTADO.
+           MOVE "ANOBBATC"     TO ALP-PROGRAMA.
+           CALL "AUDITLOG" USING AUDITLOG-PARM.
+       5000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 6000-GRAVA-CHECKPOINT - RECORDS HOW FAR THROUGH THE INPUT
+      *     FILE THIS RUN HAS GOTTEN, OVERWRITING THE PRIOR
+      *     CHECKPOINT.
+      ******************************************************************
+       6000-GRAVA-CHECKPOINT.
+           OPEN OUTPUT ANO-CKPT.
+           WRITE ANO-CKPT-REC FROM WS-REC-PROCESSADOS.
+           CLOSE ANO-CKPT.
+       6000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-FINALIZA - CLOSES THE FILES AND RESETS THE CHECKPOINT
+      *     SINCE THE WHOLE INPUT FILE WAS PROCESSED SUCCESSFULLY.
+      ******************************************************************
+       8000-FINALIZA.
+           CLOSE ANO-IN.
+           CLOSE ANO-OUT.
+           MOVE ZEROS TO WS-REC-PROCESSADOS.
+           PERFORM 6000-GRAVA-CHECKPOINT THRU 6000-EXIT.
+       8000-EXIT.
+           EXIT.
+
+       END PROGRAM ANOBBATC.
