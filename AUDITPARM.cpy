@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook:    AUDITPARM
+      * Author:      GABRIELA B
+      * Date:        15/11/2023
+      * Purpose:     LINKAGE parameter record for the AUDITLOG
+      *              callable subprogram - shared by every program
+      *              that needs to leave an audit trail entry.
+      *
+      * Modification history
+      *   15/11/2023  GB   Original copybook.
+      *   20/11/2023  GB   Widened ALP-PROGRAMA from X(08) to X(12) -
+      *                     PROGRAM-ID ANO-BISSEXTO alone is 12
+      *                     characters, so the audit trail could not
+      *                     record the real program name it ran under.
+      ******************************************************************
+       01  AUDITLOG-PARM.
+           05  ALP-ANO             PIC 9(4).
+           05  ALP-RESULTADO       PIC X(01).
+           05  ALP-PROGRAMA        PIC X(12).
