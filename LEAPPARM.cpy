@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook:    LEAPPARM
+      * Author:      GABRIELA B
+      * Date:        15/11/2023
+      * Purpose:     LINKAGE parameter record for the LEAPCHK
+      *              callable subprogram - shared by every program
+      *              that needs a leap-year verdict.
+      *
+      * Modification history
+      *   15/11/2023  GB   Original copybook.
+      ******************************************************************
+       01  LEAPCHK-PARM.
+           05  LC-ANO              PIC 9(4).
+           05  LC-MODO-JULIANO     PIC X(01).
+               88  LC-JULIANO-SIM        VALUE "S".
+               88  LC-JULIANO-NAO        VALUE "N".
+           05  LC-RESULTADO        PIC X(01).
+               88  LC-EH-BISSEXTO        VALUE "S".
+               88  LC-NAO-EH-BISSEXTO    VALUE "N".
+           05  LC-R1               PIC 9(3).
+           05  LC-R2               PIC 9(3).
+           05  LC-R3               PIC 9(3).
