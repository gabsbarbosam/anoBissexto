@@ -1,32 +1,251 @@
-      ******************************************************************
-      * Author: GABRIELA B
-      * Date: 10/09/2023
-      * Purpose: ANO BISSEXTO
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION     DIVISION.
-       PROGRAM-ID. ANO-BISSEXTO.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 WS-ANO              PIC  9(4) VALUE ZEROS.
-           01 WS-RESULT           PIC  9(1) VALUE ZEROS.
-           01 WS-R1               PIC V9(3) VALUE ZEROS.
-           01 WS-R2               PIC V9(3) VALUE ZEROS.
-           01 WS-R3               PIC V9(3) VALUE ZEROS.
-           PROCEDURE DIVISION.
-
-           DISPLAY "INFORME UM ANO"
-           ACCEPT WS-ANO
-
-           IF FUNCTION MOD ( WS-ANO, 4 ) = 0
-              AND FUNCTION MOD ( WS-ANO, 100 ) > 0
-              OR FUNCTION MOD ( WS-ANO, 400 ) = 0
-              THEN
-              DISPLAY "ANO BISSEXTO"
-           ELSE
-              DISPLAY "ANO NAO EH BISSEXTO"
-           END-IF
-
-           STOP RUN.
-       END PROGRAM ANO-BISSEXTO.
+      ******************************************************************
+      * Author: GABRIELA B
+      * Date: 10/09/2023
+      * Purpose: ANO BISSEXTO
+      * Tectonics: cobc
+      *
+      * Modification history
+      *   15/11/2023  GB   Added input validation (rejects zero,
+      *                     non-numeric entry and pre-1582 years unless
+      *                     the Julian switch is on) instead of running
+      *                     garbage through the leap-year test.
+      *   15/11/2023  GB   Added a diagnostic mode that shows the
+      *                     MOD 4 / MOD 100 / MOD 400 remainders behind
+      *                     the verdict, for audit reconciliation.
+      *                     Corrected WS-R1/WS-R2/WS-R3 from PIC V9(3)
+      *                     to PIC 9(3) while wiring them up - the old
+      *                     picture has no integer digits and was
+      *                     truncating any remainder of 1 or more to
+      *                     zero.
+      *   15/11/2023  GB   Added a Julian-rule switch for pre-1582
+      *                     historical years.
+      *   15/11/2023  GB   Every year checked is now appended to the
+      *                     shared audit trail via CALL 'AUDITLOG'.
+      *   15/11/2023  GB   Leap-year test moved out to the callable
+      *                     LEAPCHK subprogram so this program and the
+      *                     batch jobs share one implementation.
+      *   15/11/2023  GB   Replaced the bare ACCEPT/DISPLAY console
+      *                     flow with a maintenance screen: the result
+      *                     stays on screen, a short history of this
+      *                     session's checks is kept, and the operator
+      *                     can check another year or exit without
+      *                     restarting the program.
+      *   19/11/2023  GB   Removed WS-CRT-STATUS (and the SPECIAL-NAMES
+      *                     CRT STATUS clause driving it) and WS-HIST-IDX
+      *                     - dead working-storage left over from
+      *                     development that nothing in the procedure
+      *                     division ever read.
+      *   20/11/2023  GB   Audit trail entries recorded the abbreviation
+      *                     "ANOBISS" instead of the real PROGRAM-ID, so
+      *                     a reviewer could not trace a record back to
+      *                     this program by name.  ALP-PROGRAMA is now
+      *                     moved the full "ANO-BISSEXTO" (AUDITPARM and
+      *                     AUDITREC widened to PIC X(12) to hold it).
+      *   20/11/2023  GB   The Julian switch was compared case-
+      *                     sensitively (WS-JUL-TELA NOT = "S") and
+      *                     moved into LC-MODO-JULIANO unnormalized, so
+      *                     an operator typing lowercase "s" for a
+      *                     pre-1582 year got rejected with "INFORME UM
+      *                     ANO VALIDO" instead of the Julian verdict.
+      *                     WS-JUL-TELA is now normalized into
+      *                     WS-MODO-JULIANO once, the same way ANOBBATC/
+      *                     ANOBRANG/ANOBFISC already normalize their
+      *                     own Julian switches, and every later check
+      *                     uses the normalized value.
+      ******************************************************************
+       IDENTIFICATION     DIVISION.
+       PROGRAM-ID. ANO-BISSEXTO.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01  WS-ANO-ENTRADA      PIC X(04) VALUE SPACES.
+           01  WS-ANO              PIC  9(4) VALUE ZEROS.
+           01  WS-RESULT           PIC  9(1) VALUE ZEROS.
+           01  WS-R1               PIC 9(3) VALUE ZEROS.
+           01  WS-R2               PIC 9(3) VALUE ZEROS.
+           01  WS-R3               PIC 9(3) VALUE ZEROS.
+           01  WS-ANO-VALIDO       PIC X(01) VALUE "N".
+               88  ANO-EH-VALIDO         VALUE "S".
+           01  WS-DIAG-TELA        PIC X(01) VALUE "N".
+           01  WS-JUL-TELA         PIC X(01) VALUE "N".
+           01  WS-MODO-JULIANO     PIC X(01) VALUE "N".
+           01  WS-OPCAO-TELA       PIC X(01) VALUE SPACES.
+               88  OPCAO-SAIR            VALUE "X" "x".
+           01  WS-FIM-SESSAO       PIC X(01) VALUE "N".
+           01  WS-RESULTADO-TELA   PIC X(40) VALUE SPACES.
+           01  WS-DIAG-R1-TELA     PIC X(20) VALUE SPACES.
+           01  WS-DIAG-R2-TELA     PIC X(20) VALUE SPACES.
+           01  WS-DIAG-R3-TELA     PIC X(20) VALUE SPACES.
+           01  WS-HIST-TAB.
+               05  WS-HIST-LINE    OCCURS 3 TIMES PIC X(40).
+           COPY AUDITPARM.
+           COPY LEAPPARM.
+
+       SCREEN SECTION.
+       01  TELA-PRINCIPAL.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01 VALUE "ANO-BISSEXTO - VERIFICACAO".
+           05  LINE 03 COL 01 VALUE "ANO.......................: ".
+           05  LINE 03 COL 31 PIC X(04) USING WS-ANO-ENTRADA.
+           05  LINE 04 COL 01 VALUE "MODO DIAGNOSTICO (S/N)....: ".
+           05  LINE 04 COL 31 PIC X(01) USING WS-DIAG-TELA.
+           05  LINE 05 COL 01 VALUE "REGRA JULIANA PRE-1582 (S/N): ".
+           05  LINE 05 COL 33 PIC X(01) USING WS-JUL-TELA.
+           05  LINE 07 COL 01 VALUE "RESULTADO: ".
+           05  LINE 07 COL 12 PIC X(40) FROM WS-RESULTADO-TELA.
+           05  LINE 08 COL 12 PIC X(20) FROM WS-DIAG-R1-TELA.
+           05  LINE 09 COL 12 PIC X(20) FROM WS-DIAG-R2-TELA.
+           05  LINE 10 COL 12 PIC X(20) FROM WS-DIAG-R3-TELA.
+           05  LINE 12 COL 01 VALUE "ULTIMOS ANOS VERIFICADOS:".
+           05  LINE 13 COL 01 PIC X(40) FROM WS-HIST-LINE (1).
+           05  LINE 14 COL 01 PIC X(40) FROM WS-HIST-LINE (2).
+           05  LINE 15 COL 01 PIC X(40) FROM WS-HIST-LINE (3).
+           05  LINE 17 COL 01 VALUE
+               "ENTER = VERIFICAR OUTRO ANO     X = SAIR".
+           05  LINE 18 COL 01 VALUE "OPCAO......................: ".
+           05  LINE 18 COL 31 PIC X(01) USING WS-OPCAO-TELA.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA THRU 1000-EXIT.
+           PERFORM 2000-PROCESSA-TELA THRU 2000-EXIT
+               UNTIL WS-FIM-SESSAO = "S".
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZA - CLEARS THE SESSION HISTORY AND SWITCHES.
+      ******************************************************************
+       1000-INICIALIZA.
+           MOVE "N" TO WS-FIM-SESSAO.
+           MOVE SPACES TO WS-HIST-LINE (1) WS-HIST-LINE (2)
+                           WS-HIST-LINE (3).
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESSA-TELA - ONE PASS OF THE MAINTENANCE SCREEN: READ
+      *     THE YEAR AND SWITCHES, VALIDATE, CHECK AND SHOW THE
+      *     VERDICT, THEN LET THE OPERATOR CHECK ANOTHER YEAR OR EXIT.
+      ******************************************************************
+       2000-PROCESSA-TELA.
+           DISPLAY TELA-PRINCIPAL.
+           ACCEPT TELA-PRINCIPAL.
+
+           IF OPCAO-SAIR
+              MOVE "S" TO WS-FIM-SESSAO
+           ELSE
+              PERFORM 3000-VALIDA-ANO THRU 3000-EXIT
+              IF ANO-EH-VALIDO
+                 PERFORM 4000-VERIFICA-BISSEXTO THRU 4000-EXIT
+                 PERFORM 5000-REGISTRA-AUDITORIA THRU 5000-EXIT
+                 PERFORM 6000-MONTA-RESULTADO THRU 6000-EXIT
+                 PERFORM 7000-ATUALIZA-HISTORICO THRU 7000-EXIT
+              ELSE
+                 MOVE "INFORME UM ANO VALIDO" TO WS-RESULTADO-TELA
+                 MOVE SPACES TO WS-DIAG-R1-TELA WS-DIAG-R2-TELA
+                                 WS-DIAG-R3-TELA
+              END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-VALIDA-ANO - REJECTS ZERO, NON-NUMERIC ENTRY AND YEARS
+      *     BEFORE THE 1582 GREGORIAN CUTOVER UNLESS THE OPERATOR
+      *     ASKED FOR THE JULIAN RULE.
+      ******************************************************************
+       3000-VALIDA-ANO.
+           MOVE "S" TO WS-ANO-VALIDO.
+           IF WS-JUL-TELA = "S" OR WS-JUL-TELA = "s"
+              MOVE "S" TO WS-MODO-JULIANO
+           ELSE
+              MOVE "N" TO WS-MODO-JULIANO
+           END-IF.
+
+           IF WS-ANO-ENTRADA IS NOT NUMERIC
+              MOVE "N" TO WS-ANO-VALIDO
+           ELSE
+              MOVE WS-ANO-ENTRADA TO WS-ANO
+              IF WS-ANO = ZEROS
+                 MOVE "N" TO WS-ANO-VALIDO
+              ELSE
+                 IF WS-ANO < 1582 AND WS-MODO-JULIANO NOT = "S"
+                    MOVE "N" TO WS-ANO-VALIDO
+                 END-IF
+              END-IF
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-VERIFICA-BISSEXTO - CALLS THE SHARED LEAP-YEAR RULE AND,
+      *     WHEN DIAGNOSTIC MODE IS ON, SHOWS THE REMAINDERS BEHIND
+      *     THE VERDICT.
+      ******************************************************************
+       4000-VERIFICA-BISSEXTO.
+           MOVE WS-ANO          TO LC-ANO.
+           MOVE WS-MODO-JULIANO TO LC-MODO-JULIANO.
+           CALL "LEAPCHK" USING LEAPCHK-PARM.
+
+           IF WS-DIAG-TELA = "S"
+              MOVE LC-R1 TO WS-R1
+              MOVE LC-R2 TO WS-R2
+              MOVE LC-R3 TO WS-R3
+              MOVE SPACES TO WS-DIAG-R1-TELA WS-DIAG-R2-TELA
+                              WS-DIAG-R3-TELA
+              STRING "MOD 4...: " WS-R1 DELIMITED BY SIZE
+                  INTO WS-DIAG-R1-TELA
+              STRING "MOD 100.: " WS-R2 DELIMITED BY SIZE
+                  INTO WS-DIAG-R2-TELA
+              STRING "MOD 400.: " WS-R3 DELIMITED BY SIZE
+                  INTO WS-DIAG-R3-TELA
+           ELSE
+              MOVE SPACES TO WS-DIAG-R1-TELA WS-DIAG-R2-TELA
+                              WS-DIAG-R3-TELA
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-REGISTRA-AUDITORIA - APPENDS THIS CHECK TO THE SHARED
+      *     AUDIT TRAIL.
+      ******************************************************************
+       5000-REGISTRA-AUDITORIA.
+           MOVE WS-ANO         TO ALP-ANO.
+           MOVE LC-RESULTADO   TO ALP-RESULTADO.
+           MOVE "ANO-BISSEXTO" TO ALP-PROGRAMA.
+           CALL "AUDITLOG" USING AUDITLOG-PARM.
+       5000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 6000-MONTA-RESULTADO - BUILDS THE MESSAGE THAT STAYS ON SCREEN.
+      ******************************************************************
+       6000-MONTA-RESULTADO.
+           MOVE SPACES TO WS-RESULTADO-TELA.
+           IF LC-EH-BISSEXTO
+              STRING WS-ANO " - ANO BISSEXTO" DELIMITED BY SIZE
+                  INTO WS-RESULTADO-TELA
+           ELSE
+              STRING WS-ANO " - ANO NAO EH BISSEXTO" DELIMITED BY SIZE
+                  INTO WS-RESULTADO-TELA
+           END-IF.
+       6000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7000-ATUALIZA-HISTORICO - KEEPS THE LAST THREE CHECKS VISIBLE
+      *     ON SCREEN, NEWEST FIRST.
+      ******************************************************************
+       7000-ATUALIZA-HISTORICO.
+           MOVE WS-HIST-LINE (2) TO WS-HIST-LINE (3).
+           MOVE WS-HIST-LINE (1) TO WS-HIST-LINE (2).
+           MOVE WS-RESULTADO-TELA TO WS-HIST-LINE (1).
+       7000-EXIT.
+           EXIT.
+
+       END PROGRAM ANO-BISSEXTO.
